@@ -0,0 +1,5 @@
+           select sis-file assign to "SISFILE"
+               organization is indexed
+               access mode is dynamic
+               record key is sis-codigo
+               file status is ws-file-status.
