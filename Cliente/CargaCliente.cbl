@@ -0,0 +1,396 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CARGACLI.
+000300 AUTHOR.        EQUIPE DE SISTEMAS.
+000400 INSTALLATION.  DEPARTAMENTO DE PROCESSAMENTO DE DADOS.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* HISTORICO DE ALTERACOES
+000900*----------------------------------------------------------------
+001000* DATA       AUTOR   DESCRICAO
+001100* 08/08/2026  EDS     PROGRAMA ORIGINAL - CARGA EM LOTE DE
+001200*                     CLIENTES, COM PONTO DE CONTROLE PARA
+001300*                     REINICIO.
+001350* 08/08/2026  EDS     GRAVA OS REGISTROS REJEITADOS EM REJECT-FILE
+001360*                     E CORRIGE O PONTO DE CONTROLE PARA REGRAVAR
+001370*                     (NAO REABRIR) O ARQUIVO DE RESTART A CADA
+001380*                     CHECKPOINT.
+001385* 08/08/2026  EDS     CADA REGISTRO PASSA A RECEBER SEU SIS-CODIGO
+001386*                     DE SEQ-FILE (O MESMO CONTADOR DO CADASTRO
+001387*                     ONLINE) EM VEZ DO CODIGO VINDO DO EXTRATO,
+001388*                     E O PONTO DE CONTROLE PASSA A CONTAR TODO
+001389*                     REGISTRO CONSUMIDO DO EXTRATO (CARREGADO OU
+001390*                     REJEITADO), NAO SO OS GRAVADOS COM SUCESSO.
+001400*----------------------------------------------------------------
+001500*
+001600*----------------------------------------------------------------
+001700* PROPOSITO.
+001800*     LER OS REGISTROS DO ARQUIVO DE CARGA (CARGA-FILE), ATRIBUIR
+001810*     A CADA UM O PROXIMO SIS-CODIGO DISPONIVEL EM SEQ-FILE (EM
+001820*     ORDEM DE LEITURA DO EXTRATO) E GRAVAR CADA UM EM SIS-FILE.
+001900*     A CADA WS-INTERVALO-CHECKPOINT REGISTROS CONSUMIDOS DO
+002000*     EXTRATO (CARREGADOS OU REJEITADOS), A QUANTIDADE JA
+002100*     PROCESSADA E REGISTRADA EM RESTART-FILE. SE O JOB FOR
+002200*     REINICIADO APOS UMA QUEDA, A QUANTIDADE GRAVADA EM
+002300*     RESTART-FILE E LIDA NA INICIALIZACAO E OS REGISTROS JA
+002400*     PROCESSADOS SAO PULADOS NO ARQUIVO DE CARGA, EVITANDO
+002450*     REPROCESSAR O QUE JA FOI FEITO.
+002500*----------------------------------------------------------------
+002600*
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-370.
+003000 OBJECT-COMPUTER.   IBM-370.
+003100*
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     COPY "sel-sisfile.cpy".
+003410     COPY "sel-seqfile.cpy".
+003500
+003600     SELECT CARGA-FILE ASSIGN TO "CARGA"
+003700         ORGANIZATION IS SEQUENTIAL.
+003800
+003900     SELECT RESTART-FILE ASSIGN TO "RESTART"
+004000         ORGANIZATION IS SEQUENTIAL.
+004050
+004060     SELECT REJECT-FILE ASSIGN TO "REJEITOS"
+004070         ORGANIZATION IS SEQUENTIAL.
+004100*
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400     COPY "fd-sisfile.cpy".
+004410     COPY "fd-seqfile.cpy".
+004500*
+004600 FD  CARGA-FILE
+004700     LABEL RECORD STANDARD.
+004800 01  CARGA-REGISTRO.
+004900     05  CARGA-CODIGO            PIC 9(03).
+005000     05  CARGA-NOME              PIC X(30).
+005100     05  CARGA-ENDERECO          PIC X(40).
+005200     05  CARGA-CIDADE            PIC X(20).
+005300     05  CARGA-ESTADO            PIC X(02).
+005400     05  CARGA-SEXO              PIC X(09).
+005500     05  CARGA-SITUACAO          PIC X(01).
+005600     05  CARGA-TIPO-DOC          PIC X(01).
+005700     05  CARGA-DOCUMENTO         PIC 9(14).
+005800*
+005900 FD  RESTART-FILE
+006000     LABEL RECORD STANDARD.
+006100 01  RESTART-REGISTRO.
+006200     05  RESTART-QTD-CARREGADA   PIC 9(07).
+006250*
+006260 FD  REJECT-FILE
+006270     LABEL RECORD STANDARD.
+006280 01  REJECT-REGISTRO.
+006290     05  REJ-CODIGO              PIC 9(03).
+006291     05  FILLER                  PIC X(01) VALUE SPACE.
+006292     05  REJ-STATUS              PIC X(02).
+006293     05  FILLER                  PIC X(01) VALUE SPACE.
+006294     05  REJ-MOTIVO              PIC X(40).
+006300*
+006400 WORKING-STORAGE SECTION.
+006500*----------------------------------------------------------------
+006600* CONTADORES E INDICADORES
+006700*----------------------------------------------------------------
+006800 77  WS-INTERVALO-CHECKPOINT PIC 9(05) COMP VALUE 100.
+006900 77  WS-QTD-JA-CARREGADA     PIC 9(07) COMP VALUE ZEROS.
+007000 77  WS-QTD-PULADA           PIC 9(07) COMP VALUE ZEROS.
+007100 77  WS-TOTAL-CARREGADO      PIC 9(07) COMP VALUE ZEROS.
+007150 77  WS-TOTAL-REJEITADO      PIC 9(07) COMP VALUE ZEROS.
+007200 77  WS-CHECKPOINT-QTD       PIC 9(05) COMP.
+007300 77  WS-CHECKPOINT-RESTO     PIC 9(05) COMP.
+007360 77  SEQ-CHAVE               PIC 9(03).
+007365 77  WS-SEQ-STATUS-SALVA     PIC X(02).
+007370 77  WS-REJ-STATUS           PIC X(02).
+007380 77  WS-REJ-MOTIVO           PIC X(40).
+007400*
+007500 01  WS-SWITCHES.
+007600     03  WS-SW-FIM-CARGA     PIC X(01) VALUE 'N'.
+007700         88  WS-FIM-CARGA            VALUE 'S'.
+007800         88  WS-NAO-FIM-CARGA        VALUE 'N'.
+007900     03  WS-SW-RESTART       PIC X(01) VALUE 'N'.
+008000         88  WS-RESTART-EXISTE       VALUE 'S'.
+008100         88  WS-RESTART-NAO-EXISTE   VALUE 'N'.
+008150     03  WS-SW-SEQ           PIC X(01) VALUE 'N'.
+008160         88  WS-SEQ-EXISTE           VALUE 'S'.
+008170         88  WS-SEQ-NAO-EXISTE       VALUE 'N'.
+008180     03  WS-SW-SEQ-FALHOU    PIC X(01) VALUE 'N'.
+008182         88  WS-SEQ-FALHOU           VALUE 'S'.
+008184         88  WS-SEQ-OK               VALUE 'N'.
+008186     03  WS-SW-RESTART-FALHOU PIC X(01) VALUE 'N'.
+008188         88  WS-RESTART-FALHOU       VALUE 'S'.
+008190         88  WS-RESTART-OK           VALUE 'N'.
+008200*
+008300 01  WS-FILE-STATUS.
+008400     03  WS-FILE-1           PIC X(01).
+008500     03  WS-FILE-2           PIC X(01) USAGE DISPLAY.
+008600*
+008700 01  WS-CARGA-STATUS.
+008800     03  WS-CARGA-1          PIC X(01).
+008900     03  WS-CARGA-2          PIC X(01) USAGE DISPLAY.
+009000*
+009100 01  WS-RESTART-STATUS.
+009200     03  WS-RESTART-1        PIC X(01).
+009300     03  WS-RESTART-2        PIC X(01) USAGE DISPLAY.
+009350*
+009360 01  WS-SEQ-STATUS.
+009370     03  WS-SEQ-1            PIC X(01).
+009380     03  WS-SEQ-2            PIC X(01) USAGE DISPLAY.
+009400*
+009500 01  WS-MENSAGEM-FINAL.
+009600     05  FILLER              PIC X(23)
+009700                             VALUE "REGISTROS CARREGADOS: ".
+009800     05  WS-MSG-TOTAL        PIC ZZZ,ZZ9.
+009850     05  FILLER              PIC X(14)
+009860                             VALUE " REJEITADOS: ".
+009870     05  WS-MSG-REJEITADO    PIC ZZZ,ZZ9.
+009900*
+010000 PROCEDURE DIVISION.
+010100*----------------------------------------------------------------
+010200* 0000-MAINLINE
+010300*     PARAGRAFO PRINCIPAL DO PROGRAMA.
+010400*----------------------------------------------------------------
+010500 0000-MAINLINE.
+010600     PERFORM 1000-INICIALIZAR
+010700         THRU 1000-INICIALIZAR-EXIT
+010800     PERFORM 2000-PROCESSAR-REGISTRO
+010900         THRU 2000-PROCESSAR-REGISTRO-EXIT
+011000         UNTIL WS-FIM-CARGA
+011100     PERFORM 3000-FINALIZAR
+011200         THRU 3000-FINALIZAR-EXIT
+011300     STOP RUN.
+011400*
+011500*----------------------------------------------------------------
+011600* 1000-INICIALIZAR
+011700*     ABRE OS ARQUIVOS, LE O PONTO DE CONTROLE (SE EXISTIR) E
+011800*     POSICIONA O ARQUIVO DE CARGA APOS OS REGISTROS JA
+011900*     PROCESSADOS EM UMA EXECUCAO ANTERIOR.
+012000*----------------------------------------------------------------
+012100 1000-INICIALIZAR.
+012200     OPEN INPUT CARGA-FILE
+012300     OPEN I-O SIS-FILE
+012350     OPEN OUTPUT REJECT-FILE
+012400     MOVE ZEROS TO WS-TOTAL-CARREGADO
+012410                   WS-TOTAL-REJEITADO
+012500     OPEN INPUT RESTART-FILE
+012600     IF WS-RESTART-1 EQUAL '3'
+012700         MOVE ZEROS TO WS-QTD-JA-CARREGADA
+012800     ELSE
+012900         READ RESTART-FILE
+013000             AT END
+013100                 MOVE ZEROS TO WS-QTD-JA-CARREGADA
+013150             NOT AT END
+013160                 MOVE RESTART-QTD-CARREGADA TO WS-QTD-JA-CARREGADA
+013200         END-READ
+013400         CLOSE RESTART-FILE
+013500     END-IF
+013600     PERFORM 1100-LER-PROXIMO
+013700         THRU 1100-LER-PROXIMO-EXIT
+013800     PERFORM 1200-PULAR-CARREGADO
+013900         THRU 1200-PULAR-CARREGADO-EXIT
+014000         VARYING WS-QTD-PULADA FROM 1 BY 1
+014100         UNTIL WS-QTD-PULADA > WS-QTD-JA-CARREGADA
+014200            OR WS-FIM-CARGA.
+014300 1000-INICIALIZAR-EXIT.
+014400     EXIT.
+014500*
+014600*----------------------------------------------------------------
+014700* 1100-LER-PROXIMO
+014800*     LE O PROXIMO REGISTRO DO ARQUIVO DE CARGA.
+014900*----------------------------------------------------------------
+015000 1100-LER-PROXIMO.
+015100     READ CARGA-FILE
+015200         AT END
+015300             SET WS-FIM-CARGA TO TRUE
+015400     END-READ.
+015500 1100-LER-PROXIMO-EXIT.
+015600     EXIT.
+015700*
+015800*----------------------------------------------------------------
+015900* 1200-PULAR-CARREGADO
+016000*     DESCARTA UM REGISTRO JA PROCESSADO EM EXECUCAO ANTERIOR E
+016100*     LE O PROXIMO, ATE ALCANCAR O PONTO ONDE O JOB PAROU.
+016200*----------------------------------------------------------------
+016300 1200-PULAR-CARREGADO.
+016400     PERFORM 1100-LER-PROXIMO
+016500         THRU 1100-LER-PROXIMO-EXIT.
+016600 1200-PULAR-CARREGADO-EXIT.
+016700     EXIT.
+016800*
+016900*----------------------------------------------------------------
+017000* 2000-PROCESSAR-REGISTRO
+017100*     ATRIBUI O PROXIMO SIS-CODIGO DE SEQ-FILE AO REGISTRO DE
+017200*     CARGA, GRAVA-O EM SIS-FILE E, A CADA WS-INTERVALO-CHECKPOINT
+017300*     REGISTROS CONSUMIDOS DO EXTRATO, ATUALIZA O PONTO DE
+017310*     CONTROLE.
+017400*----------------------------------------------------------------
+017500 2000-PROCESSAR-REGISTRO.
+017510     ADD 1 TO WS-QTD-JA-CARREGADA
+017520     PERFORM 2050-OBTER-PROXIMO-CODIGO
+017530         THRU 2050-OBTER-PROXIMO-CODIGO-EXIT
+017540     IF WS-SEQ-FALHOU
+017550         ADD 1 TO WS-TOTAL-REJEITADO
+017560         MOVE WS-SEQ-STATUS-SALVA TO WS-REJ-STATUS
+017570         MOVE "FALHA AO OBTER SIS-CODIGO EM SEQ-FILE"
+017580             TO WS-REJ-MOTIVO
+017590         PERFORM 2110-GRAVAR-REJEITO
+017600             THRU 2110-GRAVAR-REJEITO-EXIT
+017610     ELSE
+017700         MOVE CARGA-NOME        TO SIS-NOME
+017800         MOVE CARGA-ENDERECO    TO SIS-ENDERECO
+017900         MOVE CARGA-CIDADE      TO SIS-CIDADE
+018000         MOVE CARGA-ESTADO      TO SIS-ESTADO
+018100         MOVE CARGA-SEXO        TO SIS-SEXO
+018200         MOVE CARGA-SITUACAO    TO SIS-SITUACAO
+018300         MOVE CARGA-TIPO-DOC    TO SIS-TIPO-DOC
+018400         MOVE CARGA-DOCUMENTO   TO SIS-DOCUMENTO
+018500         WRITE SIS-DADOS
+018600         IF WS-FILE-1 EQUAL '0'
+018700             ADD 1 TO WS-TOTAL-CARREGADO
+018800         ELSE
+018810             ADD 1 TO WS-TOTAL-REJEITADO
+018820             MOVE WS-FILE-STATUS TO WS-REJ-STATUS
+018825             MOVE "FALHA AO GRAVAR EM SIS-FILE" TO WS-REJ-MOTIVO
+018830             PERFORM 2110-GRAVAR-REJEITO
+018840                 THRU 2110-GRAVAR-REJEITO-EXIT
+018850         END-IF
+018900     END-IF
+018910     DIVIDE WS-QTD-JA-CARREGADA BY WS-INTERVALO-CHECKPOINT
+019000         GIVING WS-CHECKPOINT-QTD
+019100         REMAINDER WS-CHECKPOINT-RESTO
+019200     IF WS-CHECKPOINT-RESTO EQUAL ZEROS
+019300         PERFORM 2100-GRAVAR-CHECKPOINT
+019400             THRU 2100-GRAVAR-CHECKPOINT-EXIT
+019500     END-IF.
+019700 2000-PROCESSAR-REGISTRO-EXIT.
+019800     PERFORM 1100-LER-PROXIMO
+019900         THRU 1100-LER-PROXIMO-EXIT.
+020000*
+020010*----------------------------------------------------------------
+020020* 2050-OBTER-PROXIMO-CODIGO
+020030*     OBTEM DE SEQ-FILE O PROXIMO SIS-CODIGO DISPONIVEL PARA O
+020040*     REGISTRO DE CARGA ATUAL, DA MESMA FORMA QUE O CADASTRO
+020050*     ONLINE (0130-OBTER-PROXIMO-CODIGO EM MANUTENCAO), CRIANDO
+020060*     SEQ-FILE NA PRIMEIRA CHAMADA CASO O DATASET AINDA NAO
+020070*     EXISTA.
+020080*----------------------------------------------------------------
+020090 2050-OBTER-PROXIMO-CODIGO.
+020091     SET WS-SEQ-OK TO TRUE
+020100     OPEN I-O SEQ-FILE
+020110     IF WS-SEQ-1 EQUAL '3'
+020120         OPEN OUTPUT SEQ-FILE
+020130         MOVE 1 TO SEQ-CHAVE
+020140         MOVE 1 TO SEQ-PROXIMO-CODIGO
+020150         WRITE SEQ-REGISTRO
+020160         IF WS-SEQ-1 EQUAL '0'
+020170             MOVE SEQ-PROXIMO-CODIGO TO SIS-CODIGO
+020171         ELSE
+020172             SET WS-SEQ-FALHOU TO TRUE
+020173             MOVE WS-SEQ-STATUS TO WS-SEQ-STATUS-SALVA
+020180         END-IF
+020190         CLOSE SEQ-FILE
+020200         GO TO 2050-OBTER-PROXIMO-CODIGO-EXIT
+020210     END-IF
+020220     IF WS-SEQ-1 NOT EQUAL '0'
+020221         SET WS-SEQ-FALHOU TO TRUE
+020222         MOVE WS-SEQ-STATUS TO WS-SEQ-STATUS-SALVA
+020230         GO TO 2050-OBTER-PROXIMO-CODIGO-EXIT
+020240     END-IF
+020250     MOVE 1 TO SEQ-CHAVE
+020260     SET WS-SEQ-NAO-EXISTE TO TRUE
+020270     READ SEQ-FILE WITH LOCK
+020280         INVALID KEY
+020290             MOVE ZEROS TO SEQ-PROXIMO-CODIGO
+020300         NOT INVALID KEY
+020310             SET WS-SEQ-EXISTE TO TRUE
+020320     END-READ
+020330     IF WS-SEQ-1 NOT EQUAL '0' AND WS-SEQ-1 NOT EQUAL '2'
+020331         SET WS-SEQ-FALHOU TO TRUE
+020332         MOVE WS-SEQ-STATUS TO WS-SEQ-STATUS-SALVA
+020340         CLOSE SEQ-FILE
+020350         GO TO 2050-OBTER-PROXIMO-CODIGO-EXIT
+020360     END-IF
+020370     ADD 1 TO SEQ-PROXIMO-CODIGO
+020380     MOVE SEQ-PROXIMO-CODIGO TO SIS-CODIGO
+020390     IF WS-SEQ-EXISTE
+020400         REWRITE SEQ-REGISTRO
+020410     ELSE
+020420         WRITE SEQ-REGISTRO
+020430     END-IF
+020431     IF WS-SEQ-1 NOT EQUAL '0'
+020432         SET WS-SEQ-FALHOU TO TRUE
+020433         MOVE WS-SEQ-STATUS TO WS-SEQ-STATUS-SALVA
+020434     END-IF
+020440     CLOSE SEQ-FILE.
+020450 2050-OBTER-PROXIMO-CODIGO-EXIT.
+020460     EXIT.
+020470*
+020480*----------------------------------------------------------------
+020490* 2100-GRAVAR-CHECKPOINT
+020500*     REGRAVA O ARQUIVO DE PONTO DE CONTROLE COM A QUANTIDADE DE
+020510*     REGISTROS DO EXTRATO JA CONSUMIDOS (CARREGADOS OU
+020520*     REJEITADOS) ATE O MOMENTO. A GRAVACAO E VERIFICADA ANTES
+020530*     DO CLOSE (QUE, SOZINHO, MASCARARIA O STATUS DA GRAVACAO).
+020540*----------------------------------------------------------------
+020600 2100-GRAVAR-CHECKPOINT.
+020610     SET WS-RESTART-OK TO TRUE
+020650     OPEN I-O RESTART-FILE
+020660     IF WS-RESTART-1 EQUAL '3'
+020670         OPEN OUTPUT RESTART-FILE
+020680         MOVE WS-QTD-JA-CARREGADA TO RESTART-QTD-CARREGADA
+020690         WRITE RESTART-REGISTRO
+020700     ELSE
+020710         READ RESTART-FILE
+020750             AT END
+020760                 CONTINUE
+020770         END-READ
+020800         MOVE WS-QTD-JA-CARREGADA TO RESTART-QTD-CARREGADA
+020850         IF WS-RESTART-1 EQUAL '0'
+020860             REWRITE RESTART-REGISTRO
+020870         ELSE
+020880             WRITE RESTART-REGISTRO
+020890         END-IF
+020950     END-IF
+020960     IF WS-RESTART-1 NOT EQUAL '0'
+020970         SET WS-RESTART-FALHOU TO TRUE
+020980     END-IF
+021000     CLOSE RESTART-FILE
+021050     IF WS-RESTART-FALHOU
+021060         DISPLAY "PONTO DE CONTROLE NAO GRAVADO. ERRO: "
+021070             WS-RESTART-STATUS
+021080     END-IF.
+021100 2100-GRAVAR-CHECKPOINT-EXIT.
+021200     EXIT.
+021250*
+021260*----------------------------------------------------------------
+021270* 2110-GRAVAR-REJEITO
+021280*     GRAVA EM REJECT-FILE O CODIGO, O STATUS E O MOTIVO DE UM
+021290*     REGISTRO DE CARGA QUE NAO PODE SER PROCESSADO (FALHA AO
+021295*     OBTER SIS-CODIGO OU FALHA AO GRAVAR EM SIS-FILE).
+021300*----------------------------------------------------------------
+021310 2110-GRAVAR-REJEITO.
+021320     MOVE CARGA-CODIGO  TO REJ-CODIGO
+021330     MOVE WS-REJ-STATUS TO REJ-STATUS
+021335     MOVE WS-REJ-MOTIVO TO REJ-MOTIVO
+021340     WRITE REJECT-REGISTRO.
+021350 2110-GRAVAR-REJEITO-EXIT.
+021360     EXIT.
+021400*
+021500*----------------------------------------------------------------
+021600* 3000-FINALIZAR
+021700*     GRAVA O PONTO DE CONTROLE FINAL, EXIBE OS TOTAIS DESTA
+021850*     EXECUCAO E FECHA OS ARQUIVOS.
+021900*----------------------------------------------------------------
+022000 3000-FINALIZAR.
+022100     PERFORM 2100-GRAVAR-CHECKPOINT
+022200         THRU 2100-GRAVAR-CHECKPOINT-EXIT
+022300     MOVE WS-TOTAL-CARREGADO  TO WS-MSG-TOTAL
+022310     MOVE WS-TOTAL-REJEITADO  TO WS-MSG-REJEITADO
+022400     DISPLAY WS-MENSAGEM-FINAL
+022500     CLOSE CARGA-FILE
+022550     CLOSE SIS-FILE
+022560     CLOSE REJECT-FILE.
+022600 3000-FINALIZAR-EXIT.
+022700     EXIT.
+023070*
+023080 END PROGRAM CARGACLI.
