@@ -0,0 +1,5 @@
+           select seq-file assign to "SEQFILE"
+               organization is relative
+               access mode is random
+               relative key is seq-chave
+               file status is ws-seq-status.
