@@ -0,0 +1,16 @@
+       fd  sis-file
+           label record standard.
+       01 sis-dados.
+           10  sis-codigo              pic 9(03).
+           10  sis-nome                pic X(30).
+           10  sis-endereco            pic X(40).
+           10  sis-cidade              pic X(20).
+           10  sis-estado              pic X(02).
+           10  sis-sexo                pic X(09).
+           10  sis-situacao            pic X(01).
+               88  sis-ativo           value '1'.
+               88  sis-inativo         value '0'.
+           10  sis-tipo-doc            pic X(01).
+               88  sis-doc-fisica      value 'F'.
+               88  sis-doc-juridica    value 'J'.
+           10  sis-documento           pic 9(14).
