@@ -0,0 +1,3 @@
+           select audit-file assign to "AUDITFILE"
+               organization is line sequential
+               file status is ws-aud-status.
