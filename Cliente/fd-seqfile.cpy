@@ -0,0 +1,4 @@
+       fd  seq-file
+           label record standard.
+       01 seq-registro.
+           10  seq-proximo-codigo      pic 9(03).
