@@ -0,0 +1,194 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RELCLIE.
+000300 AUTHOR.        EQUIPE DE SISTEMAS.
+000400 INSTALLATION.  DEPARTAMENTO DE PROCESSAMENTO DE DADOS.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* HISTORICO DE ALTERACOES
+000900*----------------------------------------------------------------
+001000* DATA       AUTOR   DESCRICAO
+001100* 08/08/2026  EDS     PROGRAMA ORIGINAL - RELATORIO DE CLIENTES.
+001200*----------------------------------------------------------------
+001300*
+001400*----------------------------------------------------------------
+001500* PROPOSITO.
+001600*     LER SIS-FILE NA SEQUENCIA DE SIS-CODIGO E IMPRIMIR UM
+001700*     RELATORIO PAGINADO COM CODIGO, NOME, CIDADE E ESTADO DE
+001800*     CADA CLIENTE ATIVO, TOTALIZANDO A QUANTIDADE DE REGISTROS
+001900*     NO RODAPE.
+002000*----------------------------------------------------------------
+002100*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 SPECIAL-NAMES.
+002700     C01 IS NOVA-PAGINA.
+002800*
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     COPY "sel-sisfile.cpy".
+003200
+003300     SELECT REL-FILE ASSIGN TO "RELCLI"
+003400         ORGANIZATION IS SEQUENTIAL.
+003500*
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800     COPY "fd-sisfile.cpy".
+003900*
+004000 FD  REL-FILE
+004100     LABEL RECORD STANDARD.
+004200 01  REL-LINHA               PIC X(080).
+004300*
+004400 WORKING-STORAGE SECTION.
+004500*----------------------------------------------------------------
+004600* CONTADORES E INDICADORES
+004700*----------------------------------------------------------------
+004800 77  WS-PAGINA               PIC 9(04) COMP VALUE ZEROS.
+004900 77  WS-LINHA                PIC 9(02) COMP VALUE ZEROS.
+005000 77  WS-MAX-LINHAS           PIC 9(02) COMP VALUE 50.
+005100 77  WS-TOTAL-REGISTROS      PIC 9(07) COMP VALUE ZEROS.
+005200*
+005300 01  WS-SWITCHES.
+005400     03  WS-SW-FIM-ARQUIVO   PIC X(01) VALUE 'N'.
+005500         88  WS-FIM-ARQUIVO          VALUE 'S'.
+005600         88  WS-NAO-FIM-ARQUIVO      VALUE 'N'.
+005700*
+005800 01  WS-FILE-STATUS.
+005900     03  WS-FILE-1           PIC X(01).
+006000     03  WS-FILE-2           PIC X(01) USAGE DISPLAY.
+006100*
+006200*----------------------------------------------------------------
+006300* CABECALHO DO RELATORIO
+006400*----------------------------------------------------------------
+006500 01  WS-CABECALHO-1.
+006600     05  FILLER          PIC X(28) VALUE "RELATORIO DE CLIENTES".
+006800     05  FILLER          PIC X(30) VALUE SPACES.
+006900     05  FILLER          PIC X(08) VALUE "PAGINA: ".
+007000     05  WS-CAB-PAGINA   PIC ZZZ9.
+007100*
+007200 01  WS-CABECALHO-2.
+007300     05  FILLER              PIC X(08) VALUE "CODIGO".
+007400     05  FILLER              PIC X(32) VALUE "NOME".
+007500     05  FILLER              PIC X(22) VALUE "CIDADE".
+007600     05  FILLER              PIC X(02) VALUE "UF".
+007700*
+007800*----------------------------------------------------------------
+007900* LINHA DE DETALHE
+008000*----------------------------------------------------------------
+008100 01  WS-DETALHE.
+008200     05  WS-DET-CODIGO       PIC ZZ9.
+008300     05  FILLER              PIC X(05) VALUE SPACES.
+008400     05  WS-DET-NOME         PIC X(30).
+008500     05  FILLER              PIC X(02) VALUE SPACES.
+008600     05  WS-DET-CIDADE       PIC X(20).
+008700     05  FILLER              PIC X(02) VALUE SPACES.
+008800     05  WS-DET-ESTADO       PIC X(02).
+008900*
+009000*----------------------------------------------------------------
+009100* LINHA DE RODAPE
+009200*----------------------------------------------------------------
+009300 01  WS-RODAPE.
+009400     05  FILLER          PIC X(20) VALUE "TOTAL DE REGISTROS:".
+009500     05  WS-ROD-TOTAL    PIC ZZZ,ZZ9.
+009600*
+009700 PROCEDURE DIVISION.
+009800*----------------------------------------------------------------
+009900* 0000-MAINLINE
+010000*     PARAGRAFO PRINCIPAL DO PROGRAMA.
+010100*----------------------------------------------------------------
+010200 0000-MAINLINE.
+010300     PERFORM 1000-INICIALIZAR
+010400         THRU 1000-INICIALIZAR-EXIT
+010500     PERFORM 2000-PROCESSAR-REGISTRO
+010600         THRU 2000-PROCESSAR-REGISTRO-EXIT
+010700         UNTIL WS-FIM-ARQUIVO
+010800     PERFORM 3000-FINALIZAR
+010900         THRU 3000-FINALIZAR-EXIT
+011000     STOP RUN.
+011100*
+011200*----------------------------------------------------------------
+011300* 1000-INICIALIZAR
+011400*     ABRE OS ARQUIVOS E LE O PRIMEIRO REGISTRO DE SIS-FILE.
+011500*----------------------------------------------------------------
+011600 1000-INICIALIZAR.
+011700     OPEN INPUT SIS-FILE
+011800     OPEN OUTPUT REL-FILE
+011900     MOVE ZEROS TO WS-PAGINA
+012000                   WS-TOTAL-REGISTROS
+012050     MOVE WS-MAX-LINHAS TO WS-LINHA
+012060     ADD 1 TO WS-LINHA
+012100     PERFORM 1100-LER-PROXIMO
+012200         THRU 1100-LER-PROXIMO-EXIT.
+012300 1000-INICIALIZAR-EXIT.
+012400     EXIT.
+012500*
+012600*----------------------------------------------------------------
+012700* 1100-LER-PROXIMO
+012800*     LE O PROXIMO REGISTRO DE SIS-FILE NA SEQUENCIA DA CHAVE.
+012900*----------------------------------------------------------------
+013000 1100-LER-PROXIMO.
+013100     READ SIS-FILE NEXT
+013200         AT END
+013300             SET WS-FIM-ARQUIVO TO TRUE
+013400     END-READ.
+013500 1100-LER-PROXIMO-EXIT.
+013600     EXIT.
+013700*
+013800*----------------------------------------------------------------
+013900* 2000-PROCESSAR-REGISTRO
+014000*     IMPRIME UMA LINHA DE DETALHE PARA CLIENTES ATIVOS E LE
+014100*     O PROXIMO REGISTRO.
+014200*----------------------------------------------------------------
+014300 2000-PROCESSAR-REGISTRO.
+014400     IF SIS-INATIVO
+014500         GO TO 2000-PROCESSAR-REGISTRO-EXIT
+014600     END-IF
+014700     IF WS-LINHA IS GREATER THAN WS-MAX-LINHAS
+014800         PERFORM 2100-IMPRIMIR-CABECALHO
+014900             THRU 2100-IMPRIMIR-CABECALHO-EXIT
+015000     END-IF
+015100     MOVE SIS-CODIGO  TO WS-DET-CODIGO
+015200     MOVE SIS-NOME    TO WS-DET-NOME
+015300     MOVE SIS-CIDADE  TO WS-DET-CIDADE
+015400     MOVE SIS-ESTADO  TO WS-DET-ESTADO
+015500     WRITE REL-LINHA  FROM WS-DETALHE
+015600     ADD 1 TO WS-LINHA
+015700     ADD 1 TO WS-TOTAL-REGISTROS.
+015800 2000-PROCESSAR-REGISTRO-EXIT.
+015900     PERFORM 1100-LER-PROXIMO
+016000         THRU 1100-LER-PROXIMO-EXIT.
+016100*
+016200*----------------------------------------------------------------
+016300* 2100-IMPRIMIR-CABECALHO
+016400*     QUEBRA DE PAGINA - IMPRIME O CABECALHO DO RELATORIO.
+016500*----------------------------------------------------------------
+016600 2100-IMPRIMIR-CABECALHO.
+016700     ADD 1 TO WS-PAGINA
+016800     MOVE WS-PAGINA TO WS-CAB-PAGINA
+016900     IF WS-PAGINA IS GREATER THAN 1
+017000         WRITE REL-LINHA FROM WS-CABECALHO-1
+017100             BEFORE ADVANCING NOVA-PAGINA
+017200     ELSE
+017300         WRITE REL-LINHA FROM WS-CABECALHO-1
+017400     END-IF
+017500     WRITE REL-LINHA FROM WS-CABECALHO-2
+017600     MOVE ZEROS TO WS-LINHA.
+017700 2100-IMPRIMIR-CABECALHO-EXIT.
+017800     EXIT.
+017900*
+018000*----------------------------------------------------------------
+018100* 3000-FINALIZAR
+018200*     IMPRIME O RODAPE COM O TOTAL DE REGISTROS E FECHA OS
+018300*     ARQUIVOS.
+018400*----------------------------------------------------------------
+018500 3000-FINALIZAR.
+018600     MOVE WS-TOTAL-REGISTROS TO WS-ROD-TOTAL
+018700     WRITE REL-LINHA FROM WS-RODAPE
+018800     CLOSE SIS-FILE
+018900     CLOSE REL-FILE.
+019000 3000-FINALIZAR-EXIT.
+019100     EXIT.
+019200*
+019300 END PROGRAM RELCLIE.
