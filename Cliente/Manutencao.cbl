@@ -5,22 +5,89 @@
        Input-Output Section.
        File-Control.
            copy "sel-sisfile.cpy".
+           copy "sel-auditfile.cpy".
+           copy "sel-seqfile.cpy".
 
        data division.
-       File Section. 
+       File Section.
            copy "fd-sisfile.cpy".
-       
+           copy "fd-auditfile.cpy".
+           copy "fd-seqfile.cpy".
+
        working-storage section.
        77 ws-indice        pic 9(03) value zeros.
        01 ws-file-status.
            03 ws-file-1    pic x(01).
            03 ws-file-2    pic x(01) usage display.
-           
+
+       77 ws-doc-tamanho     pic 9(02) comp.
+       77 ws-doc-base        pic 9(02) comp.
+       77 ws-doc-qtd         pic 9(02) comp.
+       77 ws-doc-indice      pic 9(02) comp.
+       77 ws-doc-pfr         pic 9(02) comp.
+       77 ws-doc-peso        pic 9(02) comp.
+       77 ws-doc-soma        pic 9(07) comp.
+       77 ws-doc-quociente   pic 9(07) comp.
+       77 ws-doc-resto       pic 9(02) comp.
+       77 ws-doc-dv1         pic 9(01).
+       77 ws-doc-dv2         pic 9(01).
+       77 ws-doc-pos         pic 9(02) comp.
+       77 ws-doc-pos2        pic 9(02) comp.
+       01 ws-doc-numero-area.
+           03 ws-doc-numero        pic 9(14).
+       01 ws-doc-tabela redefines ws-doc-numero-area.
+           03 ws-doc-digito occurs 14 times pic 9(01).
+       01 ws-doc-sw-valido   pic x(01) value 'S'.
+           88 ws-doc-valido        value 'S'.
+           88 ws-doc-invalido      value 'N'.
+       01 ws-doc-sw-repetido pic x(01) value 'N'.
+           88 ws-doc-repetido      value 'S'.
+           88 ws-doc-nao-repetido  value 'N'.
+
+       01 ws-audit-antes     pic x(120) value spaces.
+       01 ws-situacao-antes  pic x(01).
+       01 ws-aud-status.
+           03 ws-aud-1           pic x(01).
+           03 ws-aud-2           pic x(01) usage display.
+       01 ws-aud-timestamp.
+           03 ws-aud-data        pic 9(08).
+           03 ws-aud-horas       pic 9(08).
+
+       77 ws-dup-codigo      pic 9(03).
+       01 ws-dup-sw          pic x(01) value 'N'.
+           88 ws-dup-encontrado      value 'S'.
+           88 ws-dup-nao-encontrado  value 'N'.
+
+       77 seq-chave          pic 9(03).
+       01 ws-seq-status.
+           03 ws-seq-1           pic x(01).
+           03 ws-seq-2           pic x(01) usage display.
+       01 ws-seq-sw          pic x(01) value 'N'.
+           88 ws-seq-existe      value 'S'.
+           88 ws-seq-nao-existe  value 'N'.
+
+       77 ws-uf-indice       pic 9(02) comp.
+       01 ws-uf-lista        pic x(54) value
+           "ACALAPAMBACEDFESGOMAMTMSMGPAPBPRPEPIRJRNRSRORRSCSPSETO".
+       01 ws-uf-tabela redefines ws-uf-lista.
+           03 ws-uf-item     occurs 27 times pic x(02).
+       01 ws-uf-sw           pic x(01) value 'N'.
+           88 ws-uf-encontrado      value 'S'.
+           88 ws-uf-nao-encontrado  value 'N'.
+
+       01 ws-cons-sw         pic x(01) value 'N'.
+           88 ws-cons-encontrado      value 'S'.
+           88 ws-cons-nao-encontrado  value 'N'.
+       77 ws-cons-total-encontrados pic 9(03) comp value zeros.
+       01 ws-cons-dados-encontrados pic x(120) value spaces.
+
        linkage section.
        01 lnk-operacao     pic x(01).
            78 lnk-op-cadastrar value '1'.
            78 lnk-op-consultar value '2'.
            78 lnk-op-alterar   value '3'.
+           78 lnk-op-listar    value '4'.
+           78 lnk-op-excluir   value '5'.
        01 lnk-dados.
            10  lnk-codigo              pic 9(03).
            10  lnk-nome                pic x(30).
@@ -28,75 +95,480 @@
            10  lnk-cidade              pic X(20).
            10  lnk-estado              pic X(02).
            10  lnk-sexo                pic X(09).
-       01 lnk-mensagem     pic x(60). 
-           
+           10  lnk-situacao            pic X(01).
+           10  lnk-tipo-doc            pic X(01).
+               88  lnk-doc-fisica      value 'F'.
+               88  lnk-doc-juridica    value 'J'.
+           10  lnk-documento           pic 9(14).
+           10  lnk-confirma-dup        pic X(01).
+               88  lnk-confirma-dup-sim  value 'S'.
+       01 lnk-mensagem     pic x(60).
+       01 lnk-retorno      pic 9(02).
+           88 lnk-ret-sucesso            value 00.
+           88 lnk-ret-nao-encontrado     value 01.
+           88 lnk-ret-falha-validacao    value 02.
+           88 lnk-ret-falha-arquivo      value 03.
+           88 lnk-ret-operacao-invalida  value 99.
+
        procedure division using lnk-operacao
                                 lnk-dados
-                                lnk-mensagem.
+                                lnk-mensagem
+                                lnk-retorno.
 
        0001-Operacao.
+           set lnk-ret-sucesso to true
            evaluate lnk-operacao
                when '1'
                    perform 0100-Cadastrar
+                       thru 0100-Cadastrar-Exit
                when '2'
                    perform 0200-Consultar
                when '3'
                    perform 0300-Alterar
+                       thru 0300-Alterar-Exit
                when '4'
                    perform 0400-Listar
+               when '5'
+                   perform 0500-Excluir
+                       thru 0500-Excluir-Exit
+               when other
+                   set lnk-ret-operacao-invalida to true
+                   string "Operação inválida: "
+                       delimited by size lnk-operacao
+                       delimited by size into lnk-mensagem
            end-evaluate
            go to 9999-Sair.
-       
+
        0100-Cadastrar.
+           perform 0150-Validar-Documento
+               thru 0150-Validar-Documento-Exit
+           if ws-doc-invalido
+               go to 0100-Cadastrar-Exit
+           end-if
+           perform 0155-Validar-Estado
+               thru 0155-Validar-Estado-Exit
+           if ws-uf-nao-encontrado
+               go to 0100-Cadastrar-Exit
+           end-if
            open i-o sis-file
-           move 999 to sis-codigo
-           start sis-file key is not greater then sis-codigo
-           read sis-file next
-           add 1 to sis-codigo
-           if sis-codigo equal zeros
-               move 1 to sis-codigo
+           set ws-dup-nao-encontrado to true
+           perform 0120-Verificar-Duplicidade
+               thru 0120-Verificar-Duplicidade-Exit
+           if ws-dup-encontrado and not lnk-confirma-dup-sim
+               set lnk-ret-falha-validacao to true
+               string "Cliente com nome similar já cadastrado."
+               delimited by size " Codigo : "
+               delimited by size ws-dup-codigo
+               delimited by size into lnk-mensagem
+               go to 0100-Cadastrar-Exit
+           end-if
+           perform 0130-Obter-Proximo-Codigo
+               thru 0130-Obter-Proximo-Codigo-Exit
+           if lnk-ret-falha-arquivo
+               go to 0100-Cadastrar-Exit
            end-if
            move sis-codigo to lnk-dados(1:3)
            move lnk-dados to sis-dados
+           set sis-ativo to true
            write sis-dados
            if ws-file-1 equal '0'
+               set lnk-ret-sucesso to true
                string "Registro Cadastrado com Sucesso!"
                delimited by size " Codigo : "
-               delimited by size sis-codigo 
+               delimited by size sis-codigo
                delimited by size into lnk-mensagem
+               move spaces to ws-audit-antes
+               perform 0160-Gravar-Auditoria
+                   thru 0160-Gravar-Auditoria-Exit
            else
+               set lnk-ret-falha-arquivo to true
                string "Registro não Cadastrado. Erro: "
                delimited by size ws-file-status
                delimited by size into lnk-mensagem
            end-if.
+       0100-Cadastrar-Exit.
+           exit.
+
+       0120-Verificar-Duplicidade.
+           move zeros to sis-codigo
+           start sis-file key is not less than sis-codigo
+               invalid key
+                   set ws-dup-nao-encontrado to true
+           end-start
+           if ws-file-1 equal '0'
+               perform 0121-Ler-Proximo-Duplicidade
+                   thru 0121-Ler-Proximo-Duplicidade-Exit
+               perform 0122-Comparar-Nome
+                   thru 0122-Comparar-Nome-Exit
+                   until ws-file-1 not equal '0'
+                      or ws-dup-encontrado
+           end-if.
+       0120-Verificar-Duplicidade-Exit.
+           exit.
+
+       0121-Ler-Proximo-Duplicidade.
+           read sis-file next
+               at end
+                   continue
+           end-read.
+       0121-Ler-Proximo-Duplicidade-Exit.
+           exit.
+
+       0122-Comparar-Nome.
+           if sis-nome equal lnk-nome and sis-ativo
+               set ws-dup-encontrado to true
+               move sis-codigo to ws-dup-codigo
+           else
+               perform 0121-Ler-Proximo-Duplicidade
+                   thru 0121-Ler-Proximo-Duplicidade-Exit
+           end-if.
+       0122-Comparar-Nome-Exit.
+           exit.
+
+       0130-Obter-Proximo-Codigo.
+           open i-o seq-file
+           if ws-seq-1 equal '3'
+               open output seq-file
+               move 1 to seq-chave
+               move 1 to seq-proximo-codigo
+               write seq-registro
+               if ws-seq-1 not equal '0'
+                   set lnk-ret-falha-arquivo to true
+                   string "Falha ao criar arquivo de sequência. Erro: "
+                       delimited by size ws-seq-status
+                       delimited by size into lnk-mensagem
+                   close seq-file
+                   go to 0130-Obter-Proximo-Codigo-Exit
+               end-if
+               move seq-proximo-codigo to sis-codigo
+               close seq-file
+               go to 0130-Obter-Proximo-Codigo-Exit
+           end-if
+           if ws-seq-1 not equal '0'
+               set lnk-ret-falha-arquivo to true
+               string "Falha ao abrir arquivo de sequência. Erro: "
+                   delimited by size ws-seq-status
+                   delimited by size into lnk-mensagem
+               go to 0130-Obter-Proximo-Codigo-Exit
+           end-if
+           move 1 to seq-chave
+           set ws-seq-nao-existe to true
+           read seq-file with lock
+               invalid key
+                   move zeros to seq-proximo-codigo
+               not invalid key
+                   set ws-seq-existe to true
+           end-read
+           if ws-seq-1 not equal '0' and ws-seq-1 not equal '2'
+               set lnk-ret-falha-arquivo to true
+               string "Falha ao ler arquivo de sequência. Erro: "
+                   delimited by size ws-seq-status
+                   delimited by size into lnk-mensagem
+               close seq-file
+               go to 0130-Obter-Proximo-Codigo-Exit
+           end-if
+           add 1 to seq-proximo-codigo
+           move seq-proximo-codigo to sis-codigo
+           if ws-seq-existe
+               rewrite seq-registro
+           else
+               write seq-registro
+           end-if
+           if ws-seq-1 not equal '0'
+               set lnk-ret-falha-arquivo to true
+               string "Falha ao gravar arquivo de sequência. Erro: "
+                   delimited by size ws-seq-status
+                   delimited by size into lnk-mensagem
+           end-if
+           close seq-file.
+       0130-Obter-Proximo-Codigo-Exit.
+           exit.
+
+       0150-Validar-Documento.
+           set ws-doc-valido to true
+           move lnk-documento to ws-doc-numero
+           if not lnk-doc-fisica and not lnk-doc-juridica
+               set ws-doc-invalido to true
+               set lnk-ret-falha-validacao to true
+               string "Tipo de documento não informado."
+                   delimited by size into lnk-mensagem
+               go to 0150-Validar-Documento-Exit
+           end-if
+           if lnk-doc-fisica
+               move 11 to ws-doc-tamanho
+           else
+               move 14 to ws-doc-tamanho
+           end-if
+           compute ws-doc-base = 14 - ws-doc-tamanho
+           perform 0151-Verificar-Repetido
+               thru 0151-Verificar-Repetido-Exit
+           if ws-doc-invalido
+               go to 0150-Validar-Documento-Exit
+           end-if
+           compute ws-doc-qtd = ws-doc-tamanho - 2
+           perform 0152-Calcular-Dv
+               thru 0152-Calcular-Dv-Exit
+           move ws-doc-resto to ws-doc-dv1
+           compute ws-doc-pos = ws-doc-base + ws-doc-tamanho - 1
+           if ws-doc-dv1 not equal ws-doc-digito(ws-doc-pos)
+               set ws-doc-invalido to true
+               set lnk-ret-falha-validacao to true
+               string "Documento inválido (1o dig. verificador)."
+                   delimited by size into lnk-mensagem
+               go to 0150-Validar-Documento-Exit
+           end-if
+           add 1 to ws-doc-qtd
+           perform 0152-Calcular-Dv
+               thru 0152-Calcular-Dv-Exit
+           move ws-doc-resto to ws-doc-dv2
+           compute ws-doc-pos = ws-doc-base + ws-doc-tamanho
+           if ws-doc-dv2 not equal ws-doc-digito(ws-doc-pos)
+               set ws-doc-invalido to true
+               set lnk-ret-falha-validacao to true
+               string "Documento inválido (2o dig. verificador)."
+                   delimited by size into lnk-mensagem
+           end-if.
+       0150-Validar-Documento-Exit.
+           exit.
+
+       0151-Verificar-Repetido.
+           set ws-doc-repetido to true
+           perform 0151-Comparar-Digito
+               thru 0151-Comparar-Digito-Exit
+               varying ws-doc-indice from ws-doc-base by 1
+               until ws-doc-indice > 13
+                  or ws-doc-nao-repetido
+           if ws-doc-repetido
+               set ws-doc-invalido to true
+               set lnk-ret-falha-validacao to true
+               string "Documento inválido (dígitos repetidos)."
+                   delimited by size into lnk-mensagem
+           end-if.
+       0151-Verificar-Repetido-Exit.
+           exit.
+
+       0151-Comparar-Digito.
+           compute ws-doc-pos  = ws-doc-indice + 1
+           compute ws-doc-pos2 = ws-doc-base + 1
+           if ws-doc-digito(ws-doc-pos) not equal
+                   ws-doc-digito(ws-doc-pos2)
+               set ws-doc-nao-repetido to true
+           end-if.
+       0151-Comparar-Digito-Exit.
+           exit.
+
+       0152-Calcular-Dv.
+           move zeros to ws-doc-soma
+           perform 0153-Somar-Digito-Pesado
+               thru 0153-Somar-Digito-Pesado-Exit
+               varying ws-doc-indice from 1 by 1
+               until ws-doc-indice > ws-doc-qtd
+           if ws-doc-tamanho equal 11
+               compute ws-doc-soma = ws-doc-soma * 10
+               divide ws-doc-soma by 11
+                   giving ws-doc-quociente
+                   remainder ws-doc-resto
+               if ws-doc-resto equal 10
+                   move 0 to ws-doc-resto
+               end-if
+           else
+               divide ws-doc-soma by 11
+                   giving ws-doc-quociente
+                   remainder ws-doc-resto
+               if ws-doc-resto < 2
+                   move 0 to ws-doc-resto
+               else
+                   compute ws-doc-resto = 11 - ws-doc-resto
+               end-if
+           end-if.
+       0152-Calcular-Dv-Exit.
+           exit.
+
+       0153-Somar-Digito-Pesado.
+           compute ws-doc-pfr = ws-doc-qtd - ws-doc-indice + 1
+           perform 0154-Obter-Peso
+               thru 0154-Obter-Peso-Exit
+           compute ws-doc-pos = ws-doc-base + ws-doc-indice
+           compute ws-doc-soma = ws-doc-soma +
+               (ws-doc-digito(ws-doc-pos) * ws-doc-peso).
+       0153-Somar-Digito-Pesado-Exit.
+           exit.
+
+       0154-Obter-Peso.
+           if ws-doc-tamanho equal 11
+               compute ws-doc-peso = ws-doc-pfr + 1
+           else
+               compute ws-doc-resto = ws-doc-pfr - 1
+               divide ws-doc-resto by 8
+                   giving ws-doc-quociente
+                   remainder ws-doc-resto
+               compute ws-doc-peso = ws-doc-resto + 2
+           end-if.
+       0154-Obter-Peso-Exit.
+           exit.
+
+       0155-Validar-Estado.
+           set ws-uf-nao-encontrado to true
+           perform 0156-Comparar-Uf
+               thru 0156-Comparar-Uf-Exit
+               varying ws-uf-indice from 1 by 1
+               until ws-uf-indice > 27
+                  or ws-uf-encontrado
+           if ws-uf-nao-encontrado
+               set lnk-ret-falha-validacao to true
+               string "Estado (UF) inválido: "
+                   delimited by size lnk-estado
+                   delimited by size into lnk-mensagem
+           end-if.
+       0155-Validar-Estado-Exit.
+           exit.
+
+       0156-Comparar-Uf.
+           if ws-uf-item(ws-uf-indice) equal lnk-estado
+               set ws-uf-encontrado to true
+           end-if.
+       0156-Comparar-Uf-Exit.
+           exit.
+
+       0160-Gravar-Auditoria.
+           accept ws-aud-data from date yyyymmdd
+           accept ws-aud-horas from time
+           open extend audit-file
+           if ws-aud-1 equal '3'
+               open output audit-file
+           end-if
+           if ws-aud-1 not equal '0'
+               display "AUDITORIA NAO GRAVADA - CODIGO: " sis-codigo
+                   " ERRO AO ABRIR: " ws-aud-status
+               go to 0160-Gravar-Auditoria-Exit
+           end-if
+           move sis-codigo to aud-codigo
+           move lnk-operacao to aud-operacao
+           move ws-aud-timestamp to aud-data-hora
+           move ws-audit-antes to aud-antes
+           move sis-dados to aud-depois
+           write audit-dados
+           if ws-aud-1 not equal '0'
+               display "AUDITORIA NAO GRAVADA - CODIGO: " sis-codigo
+                   " ERRO AO GRAVAR: " ws-aud-status
+           end-if
+           close audit-file.
+       0160-Gravar-Auditoria-Exit.
+           exit.
 
        0200-Consultar.
            open input sis-file
            move lnk-dados to sis-dados
-           read sis-file key is sis-codigo
-           if ws-file-status equal '23'
+           if lnk-codigo not equal zeros
+               read sis-file key is sis-codigo
+               if ws-file-status equal '23'
+                   set lnk-ret-nao-encontrado to true
+                   string "Registro não Encontrado!"
+                   delimited by size into lnk-mensagem
+               else
+                   move sis-dados to lnk-dados
+               end-if
+           else
+               perform 0210-Consultar-Por-Nome-Cidade
+                   thru 0210-Consultar-Por-Nome-Cidade-Exit
+           end-if.
+
+       0210-Consultar-Por-Nome-Cidade.
+           move zeros to sis-codigo
+           move zeros to ws-cons-total-encontrados
+           set ws-cons-nao-encontrado to true
+           start sis-file key is not less than sis-codigo
+               invalid key
+                   set ws-cons-nao-encontrado to true
+           end-start
+           if ws-file-1 equal '0'
+               perform 0211-Ler-Proximo-Consulta
+                   thru 0211-Ler-Proximo-Consulta-Exit
+               perform 0212-Comparar-Nome-Cidade
+                   thru 0212-Comparar-Nome-Cidade-Exit
+                   until ws-file-1 not equal '0'
+           end-if
+           if ws-cons-encontrado
+               move ws-cons-dados-encontrados to lnk-dados
+               if ws-cons-total-encontrados is greater than 1
+                   string "Mais de um cliente coincide. Retornado "
+                       delimited by size "o primeiro."
+                       delimited by size into lnk-mensagem
+               end-if
+           else
+               set lnk-ret-nao-encontrado to true
                string "Registro não Encontrado!"
                delimited by size into lnk-mensagem
-           else
-               move sis-dados to lnk-dados
            end-if.
+       0210-Consultar-Por-Nome-Cidade-Exit.
+           exit.
+
+       0211-Ler-Proximo-Consulta.
+           read sis-file next
+               at end
+                   continue
+           end-read.
+       0211-Ler-Proximo-Consulta-Exit.
+           exit.
+
+       0212-Comparar-Nome-Cidade.
+           if sis-ativo
+               and ((lnk-nome not equal spaces
+                     and sis-nome equal lnk-nome)
+                 or (lnk-cidade not equal spaces
+                     and sis-cidade equal lnk-cidade))
+               add 1 to ws-cons-total-encontrados
+               if not ws-cons-encontrado
+                   set ws-cons-encontrado to true
+                   move sis-dados to ws-cons-dados-encontrados
+               end-if
+           end-if
+           perform 0211-Ler-Proximo-Consulta
+               thru 0211-Ler-Proximo-Consulta-Exit.
+       0212-Comparar-Nome-Cidade-Exit.
+           exit.
 
        0300-Alterar.
+           perform 0150-Validar-Documento
+               thru 0150-Validar-Documento-Exit
+           if ws-doc-invalido
+               go to 0300-Alterar-Exit
+           end-if
+           perform 0155-Validar-Estado
+               thru 0155-Validar-Estado-Exit
+           if ws-uf-nao-encontrado
+               go to 0300-Alterar-Exit
+           end-if
            open i-o sis-file
            move lnk-dados to sis-dados
            read sis-file key is sis-codigo
+           if ws-file-status equal '23'
+               set lnk-ret-nao-encontrado to true
+               string "Registro não Encontrado!"
+               delimited by size into lnk-mensagem
+               go to 0300-Alterar-Exit
+           end-if
+           move sis-dados to ws-audit-antes
+           move sis-situacao to ws-situacao-antes
            move lnk-dados to sis-dados
+           move ws-situacao-antes to sis-situacao
            rewrite sis-dados
            if ws-file-1 equal '0'
+               set lnk-ret-sucesso to true
                string "Registro Alterado com Sucesso!"
                delimited by size " Codigo : "
-               delimited by size sis-codigo 
+               delimited by size sis-codigo
                delimited by size into lnk-mensagem
+               perform 0160-Gravar-Auditoria
+                   thru 0160-Gravar-Auditoria-Exit
            else
+               set lnk-ret-falha-arquivo to true
                string "Não foi possível alterar o Registro. Erro: "
                delimited by size ws-file-status
                delimited by size into lnk-mensagem
            end-if.
+       0300-Alterar-Exit.
+           exit.
 
        0400-Listar.
            open input sis-file
@@ -105,8 +577,46 @@
            if ws-file-1 not equal '0'
                read sis-file next
            end-if
+           perform 0450-Pular-Inativo
+               until not sis-inativo
+                  or ws-file-1 not equal '0'
            move sis-dados to lnk-dados
-           move ws-file-status to lnk-mensagem.
+           move ws-file-status to lnk-mensagem
+           if ws-file-1 not equal '0'
+               set lnk-ret-nao-encontrado to true
+           else
+               set lnk-ret-sucesso to true
+           end-if.
+
+       0450-Pular-Inativo.
+           read sis-file next.
+
+       0500-Excluir.
+           open i-o sis-file
+           move lnk-dados to sis-dados
+           read sis-file key is sis-codigo
+           if ws-file-status equal '23'
+               set lnk-ret-nao-encontrado to true
+               string "Registro não Encontrado!"
+               delimited by size into lnk-mensagem
+               go to 0500-Excluir-Exit
+           end-if
+           set sis-inativo to true
+           rewrite sis-dados
+           if ws-file-1 equal '0'
+               set lnk-ret-sucesso to true
+               string "Registro Excluído com Sucesso!"
+               delimited by size " Codigo : "
+               delimited by size sis-codigo
+               delimited by size into lnk-mensagem
+           else
+               set lnk-ret-falha-arquivo to true
+               string "Não foi possível excluir. Erro: "
+               delimited by size ws-file-status
+               delimited by size into lnk-mensagem
+           end-if.
+       0500-Excluir-Exit.
+           exit.
 
        9999-Sair.
            close sis-file.
