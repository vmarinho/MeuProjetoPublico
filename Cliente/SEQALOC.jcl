@@ -0,0 +1,21 @@
+//SEQALOC  JOB (ACCT),'ALOCA SEQFILE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PROVISIONAMENTO INICIAL DO CLUSTER VSAM (RRDS) QUE GUARDA O
+//* CONTADOR DE SIS-CODIGO (SEQ-FILE). RODAR ESTE JOB UMA UNICA
+//* VEZ, ANTES DA PRIMEIRA EXECUCAO DE CARGACLI OU DO PRIMEIRO
+//* CADASTRO ONLINE EM PRODUCAO - UM OPEN OUTPUT NO PROGRAMA NAO
+//* CRIA O CLUSTER, APENAS O REGISTRO INICIAL DENTRO DELE. O
+//* CLUSTER DE SISCLI.SIS.FILE E PROVISIONADO DA MESMA FORMA, POR
+//* FORA DESTE JOB.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+    DEFINE CLUSTER (NAME(SISCLI.SIS.SEQFILE) -
+        NUMBERED           -
+        RECORDSIZE(3 3)    -
+        TRACKS(1 1)        -
+        FREESPACE(0 0)     -
+        SHAREOPTIONS(2 3) )
+/*
