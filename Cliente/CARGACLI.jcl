@@ -0,0 +1,28 @@
+//CARGACLI JOB (ACCT),'CARGA CLIENTES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CARGA EM LOTE DE CLIENTES PARA SIS-FILE, COM PONTO DE
+//* CONTROLE (RESTART) A CADA 100 REGISTROS.
+//*
+//* PARA REINICIAR APOS UMA QUEDA, BASTA SUBMETER ESTE MESMO JOB
+//* NOVAMENTE - O PROGRAMA LE A QUANTIDADE JA CARREGADA EM
+//* RESTART E PULA OS REGISTROS JA PROCESSADOS EM CARGA.
+//*
+//* SISCLI.SIS.SEQFILE E UM CLUSTER VSAM E PRECISA JA EXISTIR
+//* (SUBMETER SEQALOC UMA UNICA VEZ, ANTES DA PRIMEIRA CARGA).
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CARGACLI
+//STEPLIB  DD DSN=SISCLI.LOADLIB,DISP=SHR
+//SISFILE  DD DSN=SISCLI.SIS.FILE,DISP=SHR
+//SEQFILE  DD DSN=SISCLI.SIS.SEQFILE,DISP=SHR
+//CARGA    DD DSN=SISCLI.CARGA.ENTRADA,DISP=SHR
+//RESTART  DD DSN=SISCLI.CARGA.RESTART,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=07)
+//REJEITOS DD DSN=SISCLI.CARGA.REJEITOS,
+//             DISP=(,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=47)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
