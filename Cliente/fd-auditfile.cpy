@@ -0,0 +1,8 @@
+       fd  audit-file
+           label record standard.
+       01 audit-dados.
+           10  aud-codigo              pic 9(03).
+           10  aud-operacao            pic X(01).
+           10  aud-data-hora           pic 9(16).
+           10  aud-antes               pic X(120).
+           10  aud-depois              pic X(120).
